@@ -0,0 +1,51 @@
+//ABCWORDS JOB (ACCT#),'ORDERED WORDS',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*
+//* JOB STREAM FOR ABC-WORDS (ROSETTA CODE "ORDERED WORDS" TASK).
+//* STEP1 RUNS THE MAIN PROGRAM AGAINST THE DICTIONARY SOURCE(S)
+//* LISTED IN ordwords.drv, ONE DDNAME PER LINE (OR JUST DD DICT
+//* BELOW IF DRVFILE IS ABSENT OR EMPTY), AND PRODUCES THE REPORT,
+//* REJECT, EXTRACT AND SUMMARY FILES.
+//* STEP2 RUNS AS LONG AS STEP1 DID NOT ABEND (EVEN ON A PARTIAL-
+//* FAILURE RETURN CODE) AND APPENDS THIS RUN'S SUMMARY TO THE
+//* RUNNING HISTORY FILE.
+//*
+//* ABCWORDS IS THE LINK-EDITED LOAD MODULE NAME FOR PROGRAM
+//* ABC-WORDS (PDS MEMBER NAMES CANNOT CONTAIN HYPHENS).
+//STEP1    EXEC PGM=ABCWORDS
+//STEPLIB  DD DSN=PROD.ABCWORDS.LOADLIB,DISP=SHR
+//* ABC-WORDS RESOLVES ITS DICTIONARY SOURCE(S) DYNAMICALLY BY
+//* DDNAME, ONE PER LINE OF DRVFILE, DEFAULTING TO JUST DD DICT
+//* BELOW WHEN DRVFILE IS ABSENT OR EMPTY. A DRVFILE LISTING MORE
+//* THAN ONE SOURCE NEEDS A MATCHING DD STATEMENT ADDED HERE FOR
+//* EACH ADDITIONAL DDNAME IT NAMES.
+//DICT     DD DSN=PROD.DICTIONARIES.UNIXDICT,DISP=SHR
+//DRVFILE  DD DSN=PROD.ABCWORDS.DRVLIST,DISP=SHR
+//CTLCARD  DD DSN=PROD.ABCWORDS.CTLCARD,DISP=SHR
+//CKPTFILE DD DSN=PROD.ABCWORDS.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=268)
+//ORDRPT   DD DSN=PROD.ABCWORDS.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//REJRPT   DD DSN=PROD.ABCWORDS.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=132)
+//EXTFILE  DD DSN=PROD.ABCWORDS.EXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=50)
+//SUMFILE  DD DSN=PROD.ABCWORDS.SUMMARY,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=85)
+//SYSOUT   DD SYSOUT=*
+//*
+//* COND=EVEN RUNS STEP2 REGARDLESS OF STEP1'S RETURN CODE (E.G. A
+//* PARTIAL-FAILURE RC=16 WHEN ONE OF SEVERAL DICTIONARY SOURCES
+//* COULD NOT BE OPENED), BUT NOT IF STEP1 ABENDED.
+//STEP2    EXEC PGM=ABCHIST,COND=EVEN
+//STEPLIB  DD DSN=PROD.ABCWORDS.LOADLIB,DISP=SHR
+//SUMFILE  DD DSN=PROD.ABCWORDS.SUMMARY,DISP=SHR
+//HISTFILE DD DSN=PROD.ABCWORDS.HISTORY,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=100)
+//SYSOUT   DD SYSOUT=*
