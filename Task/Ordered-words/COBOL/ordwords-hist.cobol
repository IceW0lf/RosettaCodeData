@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABCHIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUM-FILE ASSIGN TO SUMFILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS SUM-STATUS.
+           SELECT HIST-FILE ASSIGN TO HISTFILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUM-FILE
+           LABEL RECORD STANDARD.
+       01 SUM-RECORD.
+          03 SUM-DICT-NAME   PIC X(64).
+          03 SUM-REC-COUNT   PIC 9(9).
+          03 SUM-MAXLEN      PIC 99.
+          03 SUM-RUN-DATE    PIC X(10).
+
+       FD HIST-FILE
+           LABEL RECORD STANDARD.
+       01 HIST-LINE           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 SUM-STATUS          PIC XX.
+       01 HIST-STATUS         PIC XX.
+       01 WS-REC-COUNT-ED     PIC ZZZZZZZZ9.
+       01 WS-MAXLEN-ED        PIC Z9.
+       01 WS-HIST-LINE        PIC X(100).
+       01 WS-ENTRIES-ADDED    PIC 9(6) VALUE 0.
+       01 WS-EOF-FLAG         PIC X VALUE SPACE.
+          88 SUM-EOF             VALUE '*'.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT SUM-FILE.
+           IF SUM-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "ABCHIST: NO SUMMARY FILE (ordwords.sum), "
+                   "NOTHING TO APPEND"
+               STOP RUN
+           END-IF.
+           PERFORM OPEN-HISTORY-FOR-APPEND.
+           PERFORM APPEND-HISTORY-LINES.
+           CLOSE SUM-FILE.
+           CLOSE HIST-FILE.
+           DISPLAY "ABCHIST: APPENDED " WS-ENTRIES-ADDED
+               " HISTORY ENTRIES TO ordwords.hist".
+           STOP RUN.
+
+       OPEN-HISTORY-FOR-APPEND.
+           OPEN EXTEND HIST-FILE.
+           IF HIST-STATUS IS NOT EQUAL TO "00"
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+
+       APPEND-HISTORY-LINES.
+           PERFORM UNTIL SUM-EOF
+               READ SUM-FILE
+                   AT END
+                       MOVE '*' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-HISTORY-LINE
+               END-READ
+           END-PERFORM.
+
+       WRITE-HISTORY-LINE.
+           MOVE SUM-REC-COUNT TO WS-REC-COUNT-ED.
+           MOVE SUM-MAXLEN    TO WS-MAXLEN-ED.
+           MOVE SPACES TO WS-HIST-LINE.
+           STRING SUM-RUN-DATE "  " FUNCTION TRIM(SUM-DICT-NAME)
+               "  RECORDS=" WS-REC-COUNT-ED "  MAXLEN=" WS-MAXLEN-ED
+               DELIMITED BY SIZE INTO WS-HIST-LINE.
+           WRITE HIST-LINE FROM WS-HIST-LINE.
+           ADD 1 TO WS-ENTRIES-ADDED.
