@@ -4,63 +4,654 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DICT ASSIGN TO DISK
+      *    WS-DICT-FILE-NAME HOLDS A DDNAME, NOT A FILE PATH, SO EACH
+      *    ENTRY IN ordwords.drv (OR THE "DICT" DEFAULT BELOW) MUST
+      *    HAVE A MATCHING DD STATEMENT ALLOCATED BY THE JCL STEP.
+           SELECT DICT ASSIGN TO DYNAMIC WS-DICT-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS DICT-STATUS.
+           SELECT ORD-RPT ASSIGN TO ORDRPT
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CTL-CARD ASSIGN TO CTLCARD
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS CTL-CARD-STATUS.
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+           SELECT REJ-RPT ASSIGN TO REJRPT
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT DRV-FILE ASSIGN TO DRVFILE
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS DRV-STATUS.
+           SELECT EXT-FILE ASSIGN TO EXTFILE
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT SUM-FILE ASSIGN TO SUMFILE
            ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD DICT
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "unixdict.txt".
-       01 ENTRY.
+           LABEL RECORD STANDARD.
+       01 DICT-ENTRY.
           03 WORD         PIC X(32).
           03 LETTERS      PIC X OCCURS 32 TIMES, REDEFINES WORD.
+          03 WORD-OVERFLOW PIC X(48).
+
+       FD ORD-RPT
+           LABEL RECORD STANDARD.
+       01 RPT-LINE        PIC X(80).
+
+       FD CTL-CARD
+           LABEL RECORD STANDARD.
+       01 CTL-RECORD.
+          03 CTL-DIRECTION  PIC X.
+             88 CTL-ASCENDING  VALUE 'A'.
+             88 CTL-DESCENDING VALUE 'D'.
+          03 CTL-STRICTNESS PIC X.
+             88 CTL-STRICT     VALUE 'S'.
+             88 CTL-NONSTRICT  VALUE 'N'.
+
+       FD CKPT-FILE
+           LABEL RECORD STANDARD.
+       01 CKPT-RECORD.
+          03 CKPT-DICT-NAME  PIC X(64).
+          03 CKPT-PASS       PIC 9.
+          03 CKPT-RECNUM     PIC 9(9).
+          03 CKPT-MAXLEN     PIC 99.
+          03 CKPT-LEN-DIST.
+             05 CKPT-LEN-COUNT OCCURS 32 TIMES PIC 9(6).
+
+       FD REJ-RPT
+           LABEL RECORD STANDARD.
+       01 REJ-LINE        PIC X(132).
+
+      *    EACH DRV-FILE RECORD IS A DDNAME, ONE PER DICTIONARY SOURCE
+      *    FOR THIS RUN, ALLOCATED VIA ITS OWN DD STATEMENT IN THE JCL.
+       FD DRV-FILE
+           LABEL RECORD STANDARD.
+       01 DRV-RECORD      PIC X(64).
+
+       FD EXT-FILE
+           LABEL RECORD STANDARD.
+       01 EXT-RECORD.
+          03 EXT-WORD        PIC X(32).
+          03 EXT-LEN         PIC 99.
+          03 EXT-SEQ         PIC 9(6).
+          03 EXT-RUN-DATE    PIC X(10).
+
+       FD SUM-FILE
+           LABEL RECORD STANDARD.
+       01 SUM-RECORD.
+          03 SUM-DICT-NAME   PIC X(64).
+          03 SUM-REC-COUNT   PIC 9(9).
+          03 SUM-MAXLEN      PIC 99.
+          03 SUM-RUN-DATE    PIC X(10).
 
        WORKING-STORAGE SECTION.
        01 LEN             PIC 99.
        01 MAXLEN          PIC 99 VALUE 0.
        01 I               PIC 99.
+       01 J               PIC 99.
        01 OK-FLAG         PIC X.
           88 OK           VALUE '*'.
+       01 CASE-OK-FLAG    PIC X.
+          88 CASE-OK      VALUE '*'.
+       01 WS-TRUNC-FLAG   PIC X VALUE SPACE.
+          88 WORD-TRUNCATED VALUE '*'.
+       01 WS-PASS-FLAG    PIC X VALUE '*'.
+          88 REJECT-PASS    VALUE '*'.
+       01 WS-COUNT-LEN-FLAG PIC X VALUE '*'.
+          88 COUNT-LEN-OK    VALUE '*'.
+
+       01 WS-RUN-DATE.
+          03 WS-RUN-YYYY  PIC 9(4).
+          03 WS-RUN-MM    PIC 9(2).
+          03 WS-RUN-DD    PIC 9(2).
+       01 WS-RUN-DATE-DISPLAY PIC X(10).
+       01 WS-MATCH-COUNT  PIC 9(4) VALUE 0.
+       01 WS-MATCH-COUNT-ED PIC ZZZ9.
+       01 WS-RPT-LINE     PIC X(80).
+
+       01 WS-ORDER-DIRECTION PIC X VALUE 'A'.
+          88 ASCENDING-ORDER   VALUE 'A'.
+          88 DESCENDING-ORDER  VALUE 'D'.
+       01 WS-ORDER-STRICTNESS PIC X VALUE 'N'.
+          88 STRICT-MODE       VALUE 'S'.
+          88 NONSTRICT-MODE    VALUE 'N'.
+       01 CTL-CARD-STATUS PIC XX.
+       01 CKPT-STATUS     PIC XX.
+
+       01 WS-REC-NUM         PIC 9(9) VALUE 0.
+       01 WS-CKPT-INTERVAL   PIC 9(6) VALUE 1000.
+       01 WS-RESTART-PASS    PIC 9    VALUE 0.
+       01 WS-RESTART-RECNUM  PIC 9(9) VALUE 0.
+       01 WS-RESTART-MAXLEN  PIC 99   VALUE 0.
+       01 WS-RESTART-DICT-NAME PIC X(64) VALUE SPACES.
+       01 WS-RESTART-LEN-DIST.
+          03 WS-RESTART-LEN-COUNT OCCURS 32 TIMES PIC 9(6) VALUE 0.
+       01 WS-FILE-RESTART-PASS   PIC 9    VALUE 0.
+       01 WS-FILE-RESTART-RECNUM PIC 9(9) VALUE 0.
+       01 DICT-STATUS        PIC XX.
+       01 DRV-STATUS         PIC XX.
+
+       01 WS-DICT-FILE-NAME  PIC X(64).
+       01 WS-DICT-COUNT      PIC 99 VALUE 0.
+       01 WS-DICT-IDX        PIC 99 VALUE 0.
+       01 WS-DICT-LIST.
+          03 WS-DICT-NAME    OCCURS 50 TIMES PIC X(64).
+       01 WS-DRV-EOF-FLAG    PIC X.
+          88 DRV-EOF         VALUE '*'.
+       01 WS-CKPT-EOF-FLAG   PIC X.
+          88 CKPT-EOF          VALUE '*'.
+       01 WS-DRV-TRUNC-FLAG  PIC X VALUE SPACE.
+          88 DRV-LIST-TRUNCATED VALUE '*'.
+
+       01 WS-FILE-MATCH-COUNT    PIC 9(4) VALUE 0.
+       01 WS-FILE-MATCH-COUNT-ED PIC ZZZ9.
+       01 WS-MAXLEN-ED           PIC Z9.
+
+       01 WS-MATCH-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 WS-MATCH-TABLE.
+          03 WS-MT-ENTRY OCCURS 500 TIMES.
+             05 WS-MT-DICT PIC X(64).
+             05 WS-MT-WORD PIC X(32).
+             05 WS-MT-LEN  PIC 99.
+       01 WS-MT-IDX        PIC 9(4).
+       01 WS-GRAND-MAXLEN  PIC 99 VALUE 0.
+       01 WS-MT-DROPPED-COUNT    PIC 9(6) VALUE 0.
+       01 WS-MT-DROPPED-COUNT-ED PIC ZZZZZ9.
+       01 WS-MT-LISTED-COUNT     PIC 9(4) VALUE 0.
+
+       01 WS-EXTRA-LEN       PIC 99   VALUE 0.
+       01 WS-TRUE-LEN        PIC 999  VALUE 0.
+       01 WS-TRUE-LEN-ED     PIC ZZ9.
+       01 WS-ORIG-WORD       PIC X(32).
+       01 WS-REJECT-COUNT    PIC 9(6) VALUE 0.
+       01 WS-REJECT-COUNT-ED PIC ZZZZZ9.
+       01 WS-REJ-LINE        PIC X(132).
+
+       01 WS-LEN-DIST.
+          03 WS-LEN-COUNT   OCCURS 32 TIMES PIC 9(6) VALUE 0.
+       01 WS-FILE-LEN-DIST.
+          03 WS-FILE-LEN-COUNT OCCURS 32 TIMES PIC 9(6) VALUE 0.
+       01 WS-DIST-IDX        PIC 99.
+       01 WS-DIST-IDX-ED     PIC Z9.
+       01 WS-DIST-COUNT-ED   PIC ZZZZZ9.
 
        PROCEDURE DIVISION.
        BEGIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+           PERFORM READ-CONTROL-CARD.
+           PERFORM LOAD-DICT-LIST.
+           PERFORM READ-CHECKPOINT.
+           OPEN OUTPUT ORD-RPT.
+           OPEN OUTPUT REJ-RPT.
+           OPEN OUTPUT EXT-FILE.
+           OPEN OUTPUT SUM-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM PROCESS-ONE-DICT THRU END-ONE-DICT
+               VARYING WS-DICT-IDX FROM 1 BY 1
+               UNTIL WS-DICT-IDX IS GREATER THAN WS-DICT-COUNT.
+           MOVE SPACES TO CKPT-DICT-NAME.
+           MOVE 0 TO CKPT-PASS.
+           MOVE 0 TO CKPT-RECNUM.
+           MOVE 0 TO CKPT-MAXLEN.
+           MOVE ZEROES TO CKPT-LEN-DIST.
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM PRINT-COMBINED-RESULTS.
+           PERFORM WRITE-REPORT-FOOTER.
+           CLOSE ORD-RPT.
+           CLOSE REJ-RPT.
+           CLOSE EXT-FILE.
+           CLOSE SUM-FILE.
+           STOP RUN.
+
+       LOAD-DICT-LIST.
+           MOVE 0 TO WS-DICT-COUNT.
+           MOVE SPACE TO WS-DRV-EOF-FLAG.
+           MOVE SPACE TO WS-DRV-TRUNC-FLAG.
+           OPEN INPUT DRV-FILE.
+           IF DRV-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL DRV-EOF OR WS-DICT-COUNT IS EQUAL TO 50
+                   READ DRV-FILE
+                       AT END
+                           MOVE '*' TO WS-DRV-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-DICT-COUNT
+                           MOVE DRV-RECORD TO
+                               WS-DICT-NAME(WS-DICT-COUNT)
+                   END-READ
+               END-PERFORM
+               IF NOT DRV-EOF
+                   READ DRV-FILE
+                       AT END
+                           MOVE '*' TO WS-DRV-EOF-FLAG
+                       NOT AT END
+                           MOVE '*' TO WS-DRV-TRUNC-FLAG
+                   END-READ
+               END-IF
+               CLOSE DRV-FILE
+           END-IF.
+           IF WS-DICT-COUNT IS EQUAL TO 0
+               MOVE 1 TO WS-DICT-COUNT
+               MOVE "DICT" TO WS-DICT-NAME(1)
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-PASS.
+           MOVE 0 TO WS-RESTART-RECNUM.
+           MOVE 0 TO WS-RESTART-MAXLEN.
+           MOVE SPACES TO WS-RESTART-DICT-NAME.
+           MOVE ZEROES TO WS-RESTART-LEN-DIST.
+           MOVE SPACE TO WS-CKPT-EOF-FLAG.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL CKPT-EOF
+                   READ CKPT-FILE
+                       AT END
+                           MOVE '*' TO WS-CKPT-EOF-FLAG
+                       NOT AT END
+                           MOVE CKPT-DICT-NAME TO WS-RESTART-DICT-NAME
+                           MOVE CKPT-PASS   TO WS-RESTART-PASS
+                           MOVE CKPT-RECNUM TO WS-RESTART-RECNUM
+                           MOVE CKPT-MAXLEN TO WS-RESTART-MAXLEN
+                           MOVE CKPT-LEN-DIST TO WS-RESTART-LEN-DIST
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CTL-CARD.
+           IF CTL-CARD-STATUS IS EQUAL TO "00"
+               READ CTL-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-DIRECTION  TO WS-ORDER-DIRECTION
+                       MOVE CTL-STRICTNESS TO WS-ORDER-STRICTNESS
+               END-READ
+               CLOSE CTL-CARD.
+           IF NOT ASCENDING-ORDER AND NOT DESCENDING-ORDER
+               MOVE 'A' TO WS-ORDER-DIRECTION.
+           IF NOT STRICT-MODE AND NOT NONSTRICT-MODE
+               MOVE 'N' TO WS-ORDER-STRICTNESS.
+
+       PROCESS-ONE-DICT.
+           MOVE WS-DICT-NAME(WS-DICT-IDX) TO WS-DICT-FILE-NAME.
+           MOVE '*' TO WS-PASS-FLAG.
+           MOVE 0 TO WS-FILE-MATCH-COUNT.
+           MOVE 0 TO MAXLEN.
+           MOVE 0 TO WS-REC-NUM.
+           MOVE 0 TO WS-FILE-RESTART-PASS.
+           MOVE 0 TO WS-FILE-RESTART-RECNUM.
+           MOVE ZEROES TO WS-FILE-LEN-DIST.
+           ALTER VALID-WORD TO PROCEED TO CHECK-LENGTH.
+           IF WS-RESTART-PASS IS NOT EQUAL TO 0
+                   AND WS-RESTART-DICT-NAME IS EQUAL TO
+                       WS-DICT-NAME(WS-DICT-IDX)
+               MOVE WS-RESTART-PASS   TO WS-FILE-RESTART-PASS
+               MOVE WS-RESTART-RECNUM TO WS-FILE-RESTART-RECNUM
+               MOVE WS-RESTART-MAXLEN TO MAXLEN
+               MOVE WS-RESTART-LEN-DIST TO WS-FILE-LEN-DIST
+               PERFORM VARYING WS-DIST-IDX FROM 1 BY 1
+                       UNTIL WS-DIST-IDX IS GREATER THAN 32
+                   ADD WS-RESTART-LEN-COUNT(WS-DIST-IDX)
+                       TO WS-LEN-COUNT(WS-DIST-IDX)
+               END-PERFORM
+           END-IF.
+           PERFORM WRITE-DICT-HEADER.
            OPEN INPUT DICT.
+           IF DICT-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING DICTIONARY FILE: "
+                   WS-DICT-FILE-NAME " STATUS=" DICT-STATUS
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "  *** UNABLE TO OPEN DICTIONARY, STATUS="
+                   DICT-STATUS " ***" DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE RPT-LINE FROM WS-RPT-LINE
+               MOVE 16 TO RETURN-CODE
+               GO TO END-ONE-DICT
+           END-IF.
+           IF WS-FILE-RESTART-PASS IS EQUAL TO 2
+               GO TO PRINT-LONGEST-WORDS-M
+           END-IF.
+           GO TO FIND-LONGEST-WORD-M.
 
-       FIND-LONGEST-WORD.
-           READ DICT, AT END CLOSE DICT, GO TO PRINT-LONGEST-WORDS.
+       FIND-LONGEST-WORD-M.
+           READ DICT, AT END CLOSE DICT, GO TO PRINT-LONGEST-WORDS-M.
+           ADD 1 TO WS-REC-NUM.
+           MOVE '*' TO WS-COUNT-LEN-FLAG.
+           IF WS-FILE-RESTART-PASS IS EQUAL TO 1
+                   AND WS-REC-NUM IS NOT GREATER THAN
+                       WS-FILE-RESTART-RECNUM
+               MOVE SPACE TO WS-COUNT-LEN-FLAG
+           END-IF.
            PERFORM CHECK-WORD.
-           GO TO FIND-LONGEST-WORD.
+           IF WS-FILE-RESTART-PASS IS NOT EQUAL TO 1
+                   OR WS-REC-NUM IS GREATER THAN WS-FILE-RESTART-RECNUM
+               IF FUNCTION MOD(WS-REC-NUM WS-CKPT-INTERVAL)
+                       IS EQUAL TO 0
+                   MOVE WS-DICT-NAME(WS-DICT-IDX) TO CKPT-DICT-NAME
+                   MOVE 1          TO CKPT-PASS
+                   MOVE WS-REC-NUM TO CKPT-RECNUM
+                   MOVE MAXLEN     TO CKPT-MAXLEN
+                   MOVE WS-FILE-LEN-DIST TO CKPT-LEN-DIST
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+           GO TO FIND-LONGEST-WORD-M.
 
-       PRINT-LONGEST-WORDS.
+       PRINT-LONGEST-WORDS-M.
            ALTER VALID-WORD TO PROCEED TO SHOW-WORD.
+           MOVE SPACE TO WS-PASS-FLAG.
+           MOVE 0 TO WS-REC-NUM.
            OPEN INPUT DICT.
+           IF DICT-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "ERROR REOPENING DICTIONARY FILE: "
+                   WS-DICT-FILE-NAME " STATUS=" DICT-STATUS
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "  *** UNABLE TO REOPEN DICTIONARY, STATUS="
+                   DICT-STATUS " ***" DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE RPT-LINE FROM WS-RPT-LINE
+               MOVE 16 TO RETURN-CODE
+               GO TO END-ONE-DICT
+           END-IF.
 
-       READ-WORDS.
-           READ DICT, AT END CLOSE DICT, STOP RUN.
+       READ-WORDS-M.
+           READ DICT, AT END GO TO END-ONE-DICT-CLOSE.
+           ADD 1 TO WS-REC-NUM.
            PERFORM CHECK-WORD.
-           GO TO READ-WORDS.
+           IF FUNCTION MOD(WS-REC-NUM WS-CKPT-INTERVAL)
+                   IS EQUAL TO 0
+               MOVE WS-DICT-NAME(WS-DICT-IDX) TO CKPT-DICT-NAME
+               MOVE 2            TO CKPT-PASS
+               MOVE WS-REC-NUM   TO CKPT-RECNUM
+               MOVE MAXLEN       TO CKPT-MAXLEN
+               MOVE WS-FILE-LEN-DIST TO CKPT-LEN-DIST
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           GO TO READ-WORDS-M.
+
+       END-ONE-DICT-CLOSE.
+           CLOSE DICT.
+           PERFORM WRITE-DICT-FOOTER.
+       END-ONE-DICT.
+           EXIT.
+
+       WRITE-DICT-HEADER.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "DICTIONARY SOURCE: "
+               FUNCTION TRIM(WS-DICT-FILE-NAME)
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+
+       WRITE-DICT-FOOTER.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE MAXLEN TO WS-MAXLEN-ED.
+           STRING "  LONGEST WORD LENGTH FOR THIS SOURCE: "
+               WS-MAXLEN-ED DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE WS-FILE-MATCH-COUNT TO WS-FILE-MATCH-COUNT-ED.
+           STRING "  MATCHES FROM THIS SOURCE: "
+               WS-FILE-MATCH-COUNT-ED DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE WS-DICT-FILE-NAME   TO SUM-DICT-NAME.
+           MOVE WS-REC-NUM          TO SUM-REC-COUNT.
+           MOVE MAXLEN              TO SUM-MAXLEN.
+           MOVE WS-RUN-DATE-DISPLAY TO SUM-RUN-DATE.
+           WRITE SUM-RECORD.
+
+       ADD-MATCH-TO-TABLE.
+           IF LEN IS GREATER THAN WS-GRAND-MAXLEN
+               MOVE LEN TO WS-GRAND-MAXLEN
+           END-IF.
+           IF WS-MATCH-TABLE-COUNT IS LESS THAN 500
+               ADD 1 TO WS-MATCH-TABLE-COUNT
+               MOVE WS-DICT-FILE-NAME TO
+                   WS-MT-DICT(WS-MATCH-TABLE-COUNT)
+               MOVE WORD TO WS-MT-WORD(WS-MATCH-TABLE-COUNT)
+               MOVE LEN TO WS-MT-LEN(WS-MATCH-TABLE-COUNT)
+           ELSE
+               ADD 1 TO WS-MT-DROPPED-COUNT
+           END-IF.
+
+       PRINT-COMBINED-RESULTS.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "COMBINED RESULTS ACROSS ALL DICTIONARY SOURCES"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE WS-GRAND-MAXLEN TO WS-MAXLEN-ED.
+           STRING "OVERALL LONGEST WORD LENGTH: " WS-MAXLEN-ED
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE 0 TO WS-MT-LISTED-COUNT.
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+                   UNTIL WS-MT-IDX IS GREATER THAN WS-MATCH-TABLE-COUNT
+               IF WS-MT-LEN(WS-MT-IDX) IS EQUAL TO WS-GRAND-MAXLEN
+                   ADD 1 TO WS-MT-LISTED-COUNT
+                   MOVE SPACES TO WS-RPT-LINE
+                   STRING "  " FUNCTION TRIM(WS-MT-DICT(WS-MT-IDX))
+                       ": " FUNCTION TRIM(WS-MT-WORD(WS-MT-IDX))
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WRITE RPT-LINE FROM WS-RPT-LINE
+               END-IF
+           END-PERFORM.
+           IF WS-MT-LISTED-COUNT IS EQUAL TO 0
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "  (MATCH TABLE FULL, NO ENTRY OF THE OVERALL "
+                   "LENGTH WAS RETAINED TO LIST HERE)"
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE RPT-LINE FROM WS-RPT-LINE
+           END-IF.
+           IF WS-MT-DROPPED-COUNT IS GREATER THAN ZERO
+               MOVE WS-MT-DROPPED-COUNT TO WS-MT-DROPPED-COUNT-ED
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "NOTE: " WS-MT-DROPPED-COUNT-ED
+                   " ADDITIONAL MATCH(ES) OMITTED, MATCH TABLE FULL"
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE RPT-LINE FROM WS-RPT-LINE
+           END-IF.
 
        CHECK-WORD.
            MOVE ZERO TO LEN.
+           MOVE SPACE TO WS-TRUNC-FLAG.
+           MOVE WORD TO WS-ORIG-WORD.
+           MOVE FUNCTION UPPER-CASE(WORD) TO WORD.
            INSPECT WORD TALLYING LEN
                FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF LEN IS EQUAL TO 32, PERFORM CHECK-TRUNCATION.
+           PERFORM CHECK-ALPHABETIC.
            MOVE '*' TO OK-FLAG.
-           PERFORM CHECK-CHAR-PAIR VARYING I FROM 2 BY 1
-               UNTIL NOT OK OR I IS GREATER THAN LEN.
+           IF CASE-OK AND NOT WORD-TRUNCATED
+               PERFORM CHECK-CHAR-PAIR VARYING I FROM 2 BY 1
+                   UNTIL NOT OK OR I IS GREATER THAN LEN
+           ELSE
+               MOVE SPACE TO OK-FLAG
+           END-IF.
            IF OK, PERFORM DO-WORD.
 
+       CHECK-ALPHABETIC.
+           MOVE '*' TO CASE-OK-FLAG.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J IS GREATER THAN LEN
+               IF LETTERS(J) IS NOT ALPHABETIC
+                   MOVE SPACE TO CASE-OK-FLAG
+               END-IF
+           END-PERFORM.
+           IF NOT CASE-OK AND REJECT-PASS
+               PERFORM WRITE-NONALPHA-REJECT
+           END-IF.
+
+       WRITE-NONALPHA-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO WS-REJ-LINE.
+           STRING "NON-ALPHABETIC CHARACTER, WORD EXCLUDED: "
+               WS-ORIG-WORD DELIMITED BY SIZE INTO WS-REJ-LINE.
+           WRITE REJ-LINE FROM WS-REJ-LINE.
+
        CHECK-CHAR-PAIR.
-           IF LETTERS(I - 1) IS GREATER THAN LETTERS(I),
-               MOVE SPACE TO OK-FLAG.
+           IF ASCENDING-ORDER
+               IF STRICT-MODE
+                   IF LETTERS(I - 1) IS NOT LESS THAN LETTERS(I)
+                       MOVE SPACE TO OK-FLAG
+                   END-IF
+               ELSE
+                   IF LETTERS(I - 1) IS GREATER THAN LETTERS(I)
+                       MOVE SPACE TO OK-FLAG
+                   END-IF
+               END-IF
+           ELSE
+               IF STRICT-MODE
+                   IF LETTERS(I - 1) IS NOT GREATER THAN LETTERS(I)
+                       MOVE SPACE TO OK-FLAG
+                   END-IF
+               ELSE
+                   IF LETTERS(I - 1) IS LESS THAN LETTERS(I)
+                       MOVE SPACE TO OK-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-TRUNCATION.
+           MOVE 32 TO WS-TRUE-LEN.
+           MOVE 0 TO WS-EXTRA-LEN.
+           INSPECT WORD-OVERFLOW TALLYING WS-EXTRA-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF WS-EXTRA-LEN IS GREATER THAN ZERO
+               MOVE '*' TO WS-TRUNC-FLAG
+               ADD WS-EXTRA-LEN TO WS-TRUE-LEN
+               IF REJECT-PASS
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM WRITE-REJECT-LINE
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO WS-REJ-LINE.
+           MOVE WS-TRUE-LEN TO WS-TRUE-LEN-ED.
+           IF WS-EXTRA-LEN IS EQUAL TO 48
+               STRING "TRUNCATED ENTRY, TRUE LENGTH AT LEAST "
+                   WS-TRUE-LEN-ED ": " WS-ORIG-WORD WORD-OVERFLOW
+                   DELIMITED BY SIZE INTO WS-REJ-LINE
+           ELSE
+               STRING "TRUNCATED ENTRY, TRUE LENGTH " WS-TRUE-LEN-ED
+                   ": " WS-ORIG-WORD WORD-OVERFLOW DELIMITED BY SIZE
+                   INTO WS-REJ-LINE
+           END-IF.
+           WRITE REJ-LINE FROM WS-REJ-LINE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "ABC-WORDS ORDERED WORD REPORT" DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           IF ASCENDING-ORDER
+               STRING "ORDER MODE: ASCENDING" DELIMITED BY SIZE
+                   INTO WS-RPT-LINE
+           ELSE
+               STRING "ORDER MODE: DESCENDING" DELIMITED BY SIZE
+                   INTO WS-RPT-LINE
+           END-IF.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           IF STRICT-MODE
+               STRING "STRICTNESS: STRICT" DELIMITED BY SIZE
+                   INTO WS-RPT-LINE
+           ELSE
+               STRING "STRICTNESS: NON-STRICT" DELIMITED BY SIZE
+                   INTO WS-RPT-LINE
+           END-IF.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           IF DRV-LIST-TRUNCATED
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "*** WARNING: DRIVER FILE LISTS MORE THAN 50 "
+                   "DICTIONARY SOURCES, EXTRA ENTRIES IGNORED ***"
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE RPT-LINE FROM WS-RPT-LINE
+           END-IF.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+
+       WRITE-REPORT-MATCH-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE WS-MATCH-COUNT TO WS-MATCH-COUNT-ED.
+           STRING WS-MATCH-COUNT-ED "  " WORD DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WORD          TO EXT-WORD.
+           MOVE LEN           TO EXT-LEN.
+           MOVE WS-MATCH-COUNT TO EXT-SEQ.
+           MOVE WS-RUN-DATE-DISPLAY TO EXT-RUN-DATE.
+           WRITE EXT-RECORD.
+
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE WS-MATCH-COUNT TO WS-MATCH-COUNT-ED.
+           STRING "TOTAL MATCHES: " WS-MATCH-COUNT-ED DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-ED.
+           STRING "REJECTED DICTIONARY ENTRIES (SEE DD REJRPT): "
+               WS-REJECT-COUNT-ED DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           PERFORM PRINT-LENGTH-DISTRIBUTION.
+
+       PRINT-LENGTH-DISTRIBUTION.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "LENGTH DISTRIBUTION OF ORDERED WORDS"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-LINE.
+           PERFORM VARYING WS-DIST-IDX FROM 1 BY 1
+                   UNTIL WS-DIST-IDX IS GREATER THAN 32
+               MOVE SPACES TO WS-RPT-LINE
+               MOVE WS-DIST-IDX TO WS-DIST-IDX-ED
+               MOVE WS-LEN-COUNT(WS-DIST-IDX) TO WS-DIST-COUNT-ED
+               STRING "  LENGTH " WS-DIST-IDX-ED ": "
+                   WS-DIST-COUNT-ED DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE RPT-LINE FROM WS-RPT-LINE
+           END-PERFORM.
 
        DO-WORD SECTION.
        VALID-WORD.
            GO TO CHECK-LENGTH.
        CHECK-LENGTH.
            IF LEN IS GREATER THAN MAXLEN, MOVE LEN TO MAXLEN.
+           IF LEN IS GREATER THAN ZERO AND COUNT-LEN-OK
+               ADD 1 TO WS-LEN-COUNT(LEN)
+               ADD 1 TO WS-FILE-LEN-COUNT(LEN)
+           END-IF.
            GO TO DONE.
        SHOW-WORD.
-           IF LEN IS EQUAL TO MAXLEN, DISPLAY WORD.
+           IF LEN IS EQUAL TO MAXLEN,
+               ADD 1 TO WS-MATCH-COUNT
+               ADD 1 TO WS-FILE-MATCH-COUNT
+               DISPLAY WORD
+               PERFORM WRITE-REPORT-MATCH-LINE
+               PERFORM ADD-MATCH-TO-TABLE
+               PERFORM WRITE-EXTRACT-RECORD.
        DONE.
-           EXIT.
\ No newline at end of file
+           EXIT.
